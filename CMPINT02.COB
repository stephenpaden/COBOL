@@ -5,49 +5,204 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CMPINT01.
+       PROGRAM-ID. CMPINT01 IS INITIAL PROGRAM.
       * THIS PROGRAM IS THE SAME AS CMPINT01 EXCEPT IT USES COMPOUND
       * DATA STRUCTURE TO COMBINE VARIABLES FOR OUTPUT.
+      * BATCH MODE (RUN WITH PARM "BATCH") READS LOAN-ACCOUNT-MASTER
+      * AND DRIVES CALCULATE-THE-RESULT FOR EVERY ACCOUNT UNATTENDED.
+
+      * INTERACTIVE RUNS MAY ENTER A NEGATIVE INTEREST RATE; A
+      * NEGATIVE RATE RUN THROUGH CALCULATE-ONE-PERIOD IS HOW A
+      * PRINCIPAL MARKDOWN/WRITEDOWN IS MODELED, SO NO SEPARATE
+      * WRITEDOWN SWITCH IS NEEDED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-ACCOUNT-MASTER ASSIGN TO "LOANMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LOAN-ACCT-NUMBER
+               FILE STATUS IS WS-LOAN-STATUS.
+
+           SELECT SCHEDULE-REPORT ASSIGN TO "AMORTSKD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCHEDULE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LOAN-ACCOUNT-MASTER.
+       01  LOAN-ACCOUNT-RECORD.
+           05 LOAN-ACCT-NUMBER                 PIC 9(7).
+           05 LOAN-PRINCIPAL                   PIC 9(9)V99.
+           05 LOAN-RATE                        PIC 99V9.
+           05 LOAN-TERM                        PIC 999.
+
+       FD  SCHEDULE-REPORT.
+       01  AMORT-SCHEDULE-LINE                 PIC X(80).
+
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-LINE                      PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+       COPY RUNHDR.
+       COPY ERRLOG.
+
        77  YES-NO                              PIC X.
        77  ENTRY-OK                            PIC X.
-       77  THE-INTEREST                        PIC 99V9.
-       77  INTEREST-AS-DECIMAL                 PIC V999.
+       77  THE-INTEREST                        PIC S99V9.
+       77  INTEREST-AS-DECIMAL                 PIC SV999.
        77  THE-PRINCIPAL                       PIC 9(9)V99.
-       77  WORKING-PRINCIPAL                   PIC 9(9)V99.
-       77  THE-NEW-VALUE                       PIC 9(9)V99.
-       77  EARNED-INTEREST                     PIC 9(9)V99.
+       77  WORKING-PRINCIPAL                   PIC S9(9)V99.
+       77  COMPOUNDING-FREQUENCY               PIC X VALUE "A".
+           88 FREQ-DAILY                       VALUE "D".
+           88 FREQ-MONTHLY                     VALUE "M".
+           88 FREQ-QUARTERLY                   VALUE "Q".
+           88 FREQ-ANNUAL                      VALUE "A".
+       77  PERIODS-PER-YEAR                    PIC 999.
+       77  SUB-PERIOD-RATE                     PIC SV9(7).
+       77  THE-NEW-VALUE                       PIC S9(9)V99.
+       77  EARNED-INTEREST                     PIC S9(9)V99.
        77  THE-PERIOD                          PIC 9999.
        77  NO-OF-PERIODS                       PIC 999.
+       77  ACTUAL-PERIODS-HELD                  PIC 999.
+       77  DISPLAY-MAX-WITHDRAWAL-PERIOD         PIC ZZ9.
+       77  WS-EARLY-WITHDRAWAL                  PIC X VALUE "N".
+           88 EARLY-WITHDRAWAL                  VALUE "Y".
+       77  WS-PENALTY-TYPE                      PIC X VALUE "N".
+           88 PENALTY-PERCENT                   VALUE "P".
+           88 PENALTY-FLAT                       VALUE "F".
+           88 NO-PENALTY                        VALUE "N".
+       77  WS-PENALTY-PERCENT                   PIC 99V9.
+       77  WS-PENALTY-FLAT-FEE                  PIC 9(7)V99.
+       77  WS-PENALTY-AMOUNT                    PIC S9(9)V99.
 
        77  ENTRY-FIELD                         PIC ZZZ,ZZZ,ZZZ.ZZ.
 
+       77  WS-RUN-MODE                         PIC X VALUE "I".
+           88 BATCH-MODE                       VALUE "B".
+           88 INTERACTIVE-MODE                 VALUE "I".
+       77  WS-PARM-FIELD                       PIC X(20).
+       77  WS-LOAN-STATUS                      PIC XX.
+       77  WS-EOF-LOAN                         PIC X VALUE "N".
+           88 NO-MORE-LOANS                    VALUE "Y".
+       77  DISPLAY-ACCT-NUMBER                 PIC 9(7).
+       77  WS-SCHEDULE-STATUS                  PIC XX.
+       77  WS-ERROR-LOG-STATUS                 PIC XX.
+       77  WS-ACTIVE-ACCT-NUMBER               PIC 9(7) VALUE ZERO.
+
+       01  AMORT-SCHEDULE-HEADING.
+           05 FILLER                  PIC X(10) VALUE "ACCOUNT  ".
+           05 FILLER                  PIC X(8)  VALUE "PERIOD  ".
+           05 FILLER                  PIC X(16)
+                 VALUE "OPENING BALANCE ".
+           05 FILLER                  PIC X(16)
+                 VALUE "INTEREST EARNED ".
+           05 FILLER                  PIC X(16)
+                 VALUE "CLOSING BALANCE ".
+
+       01  AMORT-SCHEDULE-DETAIL.
+           05 SCHED-ACCT-NUMBER                PIC 9(7).
+           05 FILLER                           PIC X(3) VALUE SPACES.
+           05 SCHED-PERIOD                     PIC ZZ9.
+           05 FILLER                           PIC X(5) VALUE SPACES.
+           05 SCHED-OPENING-BALANCE            PIC ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER                           PIC X(3) VALUE SPACES.
+           05 SCHED-INTEREST-EARNED            PIC ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER                           PIC X(3) VALUE SPACES.
+           05 SCHED-CLOSING-BALANCE            PIC ZZZ,ZZZ,ZZ9.99-.
+
        01  THE-WHOLE-MESSAGE.
            05 DISPLAY-PRINCIPAL                PIC ZZZ,ZZZ,ZZ9.99.
            05 FILLER                           PIC X(4) VALUE " AT ".
-           05 DISPLAY-INTEREST                 PIC Z9.9.
+           05 DISPLAY-INTEREST                 PIC Z9.9-.
            05 FILLER                           PIC X(6) VALUE "% FOR ".
            05 DISPLAY-PERIODS                  PIC ZZ9.
            05 FILLER                           PIC X(16)
                  VALUE " PERIODS YIELDS ".
-           05 DISPLAY-VALUE                       PIC ZZZ,ZZZ,ZZ9.99.
+           05 DISPLAY-VALUE                       PIC ZZZ,ZZZ,ZZ9.99-.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            MOVE "Y" TO YES-NO.
-            PERFORM GET-AND-DISPLAY-RESULT
-                 UNTIL YES-NO = "N".
+            PERFORM DETERMINE-RUN-MODE.
+            PERFORM STAMP-RUN-HEADER.
 
-            STOP RUN.
+            OPEN OUTPUT SCHEDULE-REPORT.
+            OPEN EXTEND ERROR-LOG-FILE.
+            WRITE AMORT-SCHEDULE-LINE FROM WS-RUN-HEADER.
+            WRITE AMORT-SCHEDULE-LINE FROM AMORT-SCHEDULE-HEADING.
+
+            IF BATCH-MODE
+                 PERFORM BATCH-PROCESS-LOANS
+            ELSE
+                 MOVE "Y" TO YES-NO
+                 PERFORM GET-AND-DISPLAY-RESULT
+                      UNTIL YES-NO = "N"
+            END-IF.
+
+            CLOSE SCHEDULE-REPORT.
+            CLOSE ERROR-LOG-FILE.
+
+            GOBACK.
+
+           STAMP-RUN-HEADER.
+                 MOVE FUNCTION CURRENT-DATE(1:8) TO RH-RUN-DATE.
+                 MOVE FUNCTION CURRENT-DATE(9:6) TO RH-RUN-TIME.
+
+           DETERMINE-RUN-MODE.
+                 MOVE SPACES TO WS-PARM-FIELD.
+                 ACCEPT WS-PARM-FIELD FROM COMMAND-LINE.
+                 IF WS-PARM-FIELD(1:5) = "BATCH"
+                           MOVE "B" TO WS-RUN-MODE
+                 ELSE
+                           MOVE "I" TO WS-RUN-MODE.
+
+           BATCH-PROCESS-LOANS.
+                 MOVE "N" TO WS-EOF-LOAN.
+                 OPEN INPUT LOAN-ACCOUNT-MASTER.
+                 IF WS-LOAN-STATUS NOT = "00"
+                           DISPLAY "UNABLE TO OPEN LOAN-ACCOUNT-"
+                                "MASTER - STATUS " WS-LOAN-STATUS
+                 ELSE
+                           PERFORM UNTIL NO-MORE-LOANS
+                                READ LOAN-ACCOUNT-MASTER NEXT RECORD
+                                     AT END
+                                          MOVE "Y" TO WS-EOF-LOAN
+                                     NOT AT END
+                                          PERFORM
+                                               PROCESS-ONE-LOAN-ACCOUNT
+                                END-READ
+                           END-PERFORM
+                           CLOSE LOAN-ACCOUNT-MASTER
+                 END-IF.
+
+           PROCESS-ONE-LOAN-ACCOUNT.
+                 MOVE LOAN-ACCT-NUMBER TO DISPLAY-ACCT-NUMBER.
+                 MOVE LOAN-ACCT-NUMBER TO WS-ACTIVE-ACCT-NUMBER.
+                 MOVE LOAN-PRINCIPAL TO THE-PRINCIPAL.
+                 MOVE LOAN-RATE TO THE-INTEREST.
+                 MOVE LOAN-TERM TO NO-OF-PERIODS.
+                 MOVE LOAN-TERM TO ACTUAL-PERIODS-HELD.
+                 MOVE "N" TO WS-EARLY-WITHDRAWAL.
+                 MOVE "N" TO WS-PENALTY-TYPE.
+                 COMPUTE INTEREST-AS-DECIMAL = THE-INTEREST / 100.
+                 MOVE "A" TO COMPOUNDING-FREQUENCY.
+                 PERFORM SET-PERIODS-PER-YEAR.
+                 PERFORM CALCULATE-THE-RESULT.
+                 DISPLAY "ACCOUNT " DISPLAY-ACCT-NUMBER.
+                 PERFORM DISPLAY-THE-RESULT.
 
            GET-AND-DISPLAY-RESULT.
                  PERFORM GET-THE-PRINCIPAL.
                  PERFORM GET-THE-INTEREST.
                  PERFORM GET-THE-PERIODS.
+                 PERFORM GET-THE-COMPOUNDING-FREQUENCY.
+                 PERFORM GET-THE-WITHDRAWAL-OPTION.
                  PERFORM CALCULATE-THE-RESULT.
                  PERFORM DISPLAY-THE-RESULT.
                  PERFORM GO-AGAIN.
@@ -65,6 +220,9 @@
                      IF THE-PRINCIPAL < .01 OR
                                THE-PRINCIPAL > 999999.99
                                DISPLAY "INVALID ENTRY"
+                               MOVE ENTRY-FIELD TO EL-INPUT-VALUE
+                               MOVE "INVALID PRINCIPAL" TO EL-ERROR-TEXT
+                               PERFORM LOG-ERROR-ENTRY
                      ELSE
                                MOVE "Y" TO ENTRY-OK.
 
@@ -74,12 +232,16 @@
                            UNTIL ENTRY-OK = "Y".
 
            ENTER-THE-INTEREST.
-                     DISPLAY "INTEREST (.1% TO 99.9%)?"
-                     ACCEPT ENTRY-FIELD.
-                     MOVE ENTRY-FIELD TO THE-INTEREST.
-                     IF THE-INTEREST < .1 OR
+                     DISPLAY "INTEREST (-99.9% TO 99.9%, NEGATIVE "
+                           "FOR A RATE MARKDOWN)?"
+                     ACCEPT THE-INTEREST WITH CONVERSION.
+                     IF THE-INTEREST < -99.9 OR
                         THE-INTEREST > 99.9
                          DISPLAY "INVALID ENTRY"
+                         MOVE THE-INTEREST TO DISPLAY-INTEREST
+                         MOVE DISPLAY-INTEREST TO EL-INPUT-VALUE
+                         MOVE "INVALID INTEREST" TO EL-ERROR-TEXT
+                         PERFORM LOG-ERROR-ENTRY
                      ELSE
                         MOVE "Y" TO ENTRY-OK
                         COMPUTE INTEREST-AS-DECIMAL =
@@ -97,22 +259,178 @@
                      IF NO-OF-PERIODS < 1 OR
                         NO-OF-PERIODS > 999
                          DISPLAY "INVALID ENTRY"
+                         MOVE ENTRY-FIELD TO EL-INPUT-VALUE
+                         MOVE "INVALID PERIODS" TO EL-ERROR-TEXT
+                         PERFORM LOG-ERROR-ENTRY
                      ELSE
                         MOVE "Y" TO ENTRY-OK.
 
+           GET-THE-COMPOUNDING-FREQUENCY.
+                     MOVE "N" TO ENTRY-OK.
+                     PERFORM ENTER-THE-COMPOUNDING-FREQUENCY
+                           UNTIL ENTRY-OK = "Y".
+
+           ENTER-THE-COMPOUNDING-FREQUENCY.
+                     DISPLAY "COMPOUNDING FREQUENCY - "
+                           "(D)AILY (M)ONTHLY (Q)UARTERLY (A)NNUAL?".
+                     ACCEPT COMPOUNDING-FREQUENCY.
+                     IF FREQ-DAILY OR FREQ-MONTHLY OR
+                        FREQ-QUARTERLY OR FREQ-ANNUAL
+                         MOVE "Y" TO ENTRY-OK
+                         PERFORM SET-PERIODS-PER-YEAR
+                     ELSE
+                         DISPLAY "INVALID ENTRY"
+                         MOVE COMPOUNDING-FREQUENCY TO EL-INPUT-VALUE
+                         MOVE "INVALID FREQUENCY" TO EL-ERROR-TEXT
+                         PERFORM LOG-ERROR-ENTRY.
+
+           SET-PERIODS-PER-YEAR.
+                     EVALUATE TRUE
+                         WHEN FREQ-DAILY
+                              MOVE 360 TO PERIODS-PER-YEAR
+                         WHEN FREQ-MONTHLY
+                              MOVE 12 TO PERIODS-PER-YEAR
+                         WHEN FREQ-QUARTERLY
+                              MOVE 4 TO PERIODS-PER-YEAR
+                         WHEN OTHER
+                              MOVE 1 TO PERIODS-PER-YEAR
+                     END-EVALUATE.
+                     COMPUTE SUB-PERIOD-RATE ROUNDED =
+                           INTEREST-AS-DECIMAL / PERIODS-PER-YEAR.
+
+           GET-THE-WITHDRAWAL-OPTION.
+                     MOVE NO-OF-PERIODS TO ACTUAL-PERIODS-HELD.
+                     MOVE "N" TO WS-EARLY-WITHDRAWAL.
+                     MOVE "N" TO WS-PENALTY-TYPE.
+                     DISPLAY "EARLY WITHDRAWAL (Y/N)?".
+                     ACCEPT WS-EARLY-WITHDRAWAL.
+                     IF EARLY-WITHDRAWAL
+                         PERFORM GET-THE-ACTUAL-PERIODS
+                         PERFORM GET-THE-PENALTY
+                     END-IF.
+
+           GET-THE-ACTUAL-PERIODS.
+                     MOVE "N" TO ENTRY-OK.
+                     PERFORM ENTER-THE-ACTUAL-PERIODS
+                           UNTIL ENTRY-OK = "Y".
+
+           ENTER-THE-ACTUAL-PERIODS.
+                     COMPUTE DISPLAY-MAX-WITHDRAWAL-PERIOD =
+                           NO-OF-PERIODS - 1.
+                     DISPLAY "ACTUAL PERIODS HELD (1 TO "
+                           DISPLAY-MAX-WITHDRAWAL-PERIOD ")?".
+                     ACCEPT ENTRY-FIELD WITH CONVERSION.
+                     MOVE ENTRY-FIELD TO ACTUAL-PERIODS-HELD.
+                     IF ACTUAL-PERIODS-HELD < 1 OR
+                        ACTUAL-PERIODS-HELD >= NO-OF-PERIODS
+                         DISPLAY "INVALID ENTRY"
+                         MOVE ENTRY-FIELD TO EL-INPUT-VALUE
+                         MOVE "INVALID ACTUAL PERIODS" TO EL-ERROR-TEXT
+                         PERFORM LOG-ERROR-ENTRY
+                     ELSE
+                         MOVE "Y" TO ENTRY-OK.
+
+           GET-THE-PENALTY.
+                     MOVE "N" TO ENTRY-OK.
+                     PERFORM ENTER-THE-PENALTY
+                           UNTIL ENTRY-OK = "Y".
+
+           ENTER-THE-PENALTY.
+                     DISPLAY "PENALTY - (P)ERCENT OF INTEREST "
+                           "(F)LAT FEE (N)ONE?".
+                     ACCEPT WS-PENALTY-TYPE.
+                     EVALUATE TRUE
+                         WHEN PENALTY-PERCENT
+                              DISPLAY "PENALTY PERCENT (.1 TO 99.9)?"
+                              ACCEPT ENTRY-FIELD
+                              MOVE ENTRY-FIELD TO WS-PENALTY-PERCENT
+                              IF WS-PENALTY-PERCENT < .1 OR
+                                 WS-PENALTY-PERCENT > 99.9
+                                   DISPLAY "INVALID ENTRY"
+                                   MOVE ENTRY-FIELD TO EL-INPUT-VALUE
+                                   MOVE "INVALID PENALTY PERCENT" TO
+                                        EL-ERROR-TEXT
+                                   PERFORM LOG-ERROR-ENTRY
+                              ELSE
+                                   MOVE "Y" TO ENTRY-OK
+                              END-IF
+                         WHEN PENALTY-FLAT
+                              DISPLAY "PENALTY FLAT FEE AMOUNT "
+                                   "(.01 TO 9999999.99)?"
+                              ACCEPT ENTRY-FIELD
+                              MOVE ENTRY-FIELD TO WS-PENALTY-FLAT-FEE
+                              IF WS-PENALTY-FLAT-FEE < .01 OR
+                                 WS-PENALTY-FLAT-FEE > 9999999.99
+                                   DISPLAY "INVALID ENTRY"
+                                   MOVE ENTRY-FIELD TO EL-INPUT-VALUE
+                                   MOVE "INVALID PENALTY FLAT FEE" TO
+                                        EL-ERROR-TEXT
+                                   PERFORM LOG-ERROR-ENTRY
+                              ELSE
+                                   MOVE "Y" TO ENTRY-OK
+                              END-IF
+                         WHEN NO-PENALTY
+                              MOVE "Y" TO ENTRY-OK
+                         WHEN OTHER
+                              DISPLAY "INVALID ENTRY"
+                              MOVE WS-PENALTY-TYPE TO EL-INPUT-VALUE
+                              MOVE "INVALID PENALTY TYPE" TO
+                                   EL-ERROR-TEXT
+                              PERFORM LOG-ERROR-ENTRY
+                     END-EVALUATE.
+
            CALCULATE-THE-RESULT.
                      MOVE THE-PRINCIPAL TO WORKING-PRINCIPAL.
                      PERFORM CALCULATE-ONE-PERIOD
                            VARYING THE-PERIOD FROM 1 BY 1
-                                     UNTIL THE-PERIOD > NO-OF-PERIODS.
+                                 UNTIL THE-PERIOD > ACTUAL-PERIODS-HELD.
+                     MOVE ACTUAL-PERIODS-HELD TO NO-OF-PERIODS.
 
            CALCULATE-ONE-PERIOD.
                      COMPUTE EARNED-INTEREST ROUNDED =
-                           WORKING-PRINCIPAL * INTEREST-AS-DECIMAL.
+                           WORKING-PRINCIPAL * SUB-PERIOD-RATE.
+                     IF EARLY-WITHDRAWAL AND
+                        THE-PERIOD = ACTUAL-PERIODS-HELD
+                         PERFORM APPLY-WITHDRAWAL-PENALTY.
                      COMPUTE THE-NEW-VALUE =
                      WORKING-PRINCIPAL + EARNED-INTEREST.
+                     PERFORM WRITE-SCHEDULE-LINE.
                      MOVE THE-NEW-VALUE TO WORKING-PRINCIPAL.
 
+           APPLY-WITHDRAWAL-PENALTY.
+                     EVALUATE TRUE
+                         WHEN PENALTY-PERCENT
+                              COMPUTE WS-PENALTY-AMOUNT ROUNDED =
+                                    EARNED-INTEREST *
+                                    (WS-PENALTY-PERCENT / 100)
+                         WHEN PENALTY-FLAT
+                              MOVE WS-PENALTY-FLAT-FEE
+                                    TO WS-PENALTY-AMOUNT
+                         WHEN OTHER
+                              MOVE 0 TO WS-PENALTY-AMOUNT
+                     END-EVALUATE.
+      * A PENALTY ONLY MAKES SENSE AGAINST INTEREST ACTUALLY EARNED -
+      * WHEN A NEGATIVE-RATE PERIOD (REQ018) HAS ALREADY LEFT
+      * EARNED-INTEREST AT ZERO OR BELOW, THE WITHDRAWAL PENALTY IS
+      * WAIVED RATHER THAN STACKED ON TOP OF THE MARKDOWN.
+                     IF EARNED-INTEREST NOT > 0
+                         MOVE 0 TO WS-PENALTY-AMOUNT
+                     ELSE
+                         IF WS-PENALTY-AMOUNT > EARNED-INTEREST
+                             MOVE EARNED-INTEREST TO WS-PENALTY-AMOUNT
+                         END-IF
+                     END-IF.
+                     SUBTRACT WS-PENALTY-AMOUNT FROM EARNED-INTEREST.
+
+           WRITE-SCHEDULE-LINE.
+                     MOVE WS-ACTIVE-ACCT-NUMBER TO SCHED-ACCT-NUMBER.
+                     MOVE THE-PERIOD TO SCHED-PERIOD.
+                     MOVE WORKING-PRINCIPAL TO SCHED-OPENING-BALANCE.
+                     MOVE EARNED-INTEREST TO SCHED-INTEREST-EARNED.
+                     MOVE THE-NEW-VALUE TO SCHED-CLOSING-BALANCE.
+                     WRITE AMORT-SCHEDULE-LINE
+                           FROM AMORT-SCHEDULE-DETAIL.
+
            GO-AGAIN.
                      DISPLAY "GO AGAIN?".
                      ACCEPT YES-NO.
@@ -127,4 +445,9 @@
                      MOVE NO-OF-PERIODS TO DISPLAY-PERIODS.
                      MOVE THE-NEW-VALUE TO DISPLAY-VALUE.
                      DISPLAY THE-WHOLE-MESSAGE.
+
+           LOG-ERROR-ENTRY.
+                     MOVE "CMPINT01" TO EL-PROGRAM-NAME.
+                     MOVE FUNCTION CURRENT-DATE TO EL-TIMESTAMP.
+                     WRITE ERROR-LOG-LINE FROM WS-ERROR-LOG-RECORD.
        END PROGRAM CMPINT01.
