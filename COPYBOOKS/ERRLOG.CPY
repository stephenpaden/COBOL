@@ -0,0 +1,12 @@
+      * SHARED ERROR/AUDIT-LOG RECORD LAYOUT, COPYed INTO EACH
+      * PROGRAM'S WORKING-STORAGE. EACH PROGRAM WRITES ONE OF THESE TO
+      * ITS OWN ERROR-LOG-FILE (ASSIGN TO "ERRLOG") ON EVERY REJECTED
+      * ENTRY SO OVERNIGHT RUNS LEAVE A COMMON AUDIT TRAIL.
+       01  WS-ERROR-LOG-RECORD.
+           05 EL-PROGRAM-NAME            PIC X(8).
+           05 FILLER                     PIC X(2) VALUE SPACES.
+           05 EL-TIMESTAMP                PIC X(21).
+           05 FILLER                     PIC X(2) VALUE SPACES.
+           05 EL-INPUT-VALUE              PIC X(21).
+           05 FILLER                     PIC X(2) VALUE SPACES.
+           05 EL-ERROR-TEXT               PIC X(20).
