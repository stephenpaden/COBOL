@@ -0,0 +1,12 @@
+      ******************************************************************
+      * RUNHDR.CPY - SHARED RUN HEADER STAMPED ON THE FIRST DISPLAY OR
+      * REPORT LINE OF EVERY PROGRAM. HOLDS THE COMPANY IDENTIFIER AND
+      * THE RUN DATE/TIME.
+      ******************************************************************
+       01  WS-RUN-HEADER.
+           05 RH-COMPANY-NAME          PIC X(24) VALUE
+                 "ACME FINANCIAL SERVICES".
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 RH-RUN-DATE               PIC 9(8).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 RH-RUN-TIME               PIC 9(6).
