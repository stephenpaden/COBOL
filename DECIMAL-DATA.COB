@@ -1,11 +1,52 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. DECIMAL-DATA.
+       PROGRAM-ID. DECIMAL-DATA IS INITIAL PROGRAM.
+      * BATCH MODE (RUN WITH PARM "BATCH") READS TRANSACTION-FILE AND
+      * WRITES ONE WS-RESULT PER TRANSACTION TO RESULTS-FILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANXFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANX-STATUS.
+
+           SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05 TRAN-NUM1-DIG                 PIC X(10).
+           05 TRAN-NUM2-DIG                 PIC X(10).
+           05 TRAN-OPERATOR                 PIC X.
+
+       FD  RESULTS-FILE.
+       01  RESULT-LINE                      PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                       PIC X(80).
+
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-LINE                   PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+       COPY RUNHDR.
+       COPY ERRLOG.
+
        01  WS-NUM1-DIG                  PIC X(10) JUSTIFIED.
        01  WS-NUM2-DIG                  PIC X(10) JUSTIFIED.
+       01  WS-NUM1-VALUE                PIC S9(7)V99.
+       01  WS-NUM2-VALUE                PIC S9(7)V99.
 
        01  WS-RESULT                    PIC S9(5)V99 VALUE 0.
        01  WS-OPERATOR                  PIC X.
@@ -16,46 +57,299 @@
                  88 WS-SUB           VALUE "-".
                  88 WS-MUL           VALUE "*".
                  88 WS-DIV           VALUE "/".
+                 88 WS-PCT           VALUE "%".
+                 88 WS-MOD           VALUE "#".
                  88 WS-NUM-VALID     VALUES "0123456789".
 
+       77  WS-RUN-MODE                  PIC X VALUE "I".
+           88 BATCH-MODE                VALUE "B".
+           88 INTERACTIVE-MODE          VALUE "I".
+       77  WS-PARM-FIELD                PIC X(20).
+       77  WS-TRANX-STATUS              PIC XX.
+       77  WS-RESULTS-STATUS            PIC XX.
+       77  WS-EOF-TRANX                 PIC X VALUE "N".
+           88 NO-MORE-TRANX             VALUE "Y".
+       77  WS-AUDIT-STATUS               PIC XX.
+       77  WS-ERROR-LOG-STATUS           PIC XX.
+       77  WS-TRAN-REJECTED              PIC X VALUE "N".
+           88 TRAN-REJECTED              VALUE "Y".
+       77  WS-TIMESTAMP                  PIC X(21).
+       77  WS-REJECT-REASON              PIC X(20) VALUE SPACES.
+       77  WS-DUMMY-QUOTIENT             PIC S9(7)V99.
+
+       77  WS-ADD-COUNT                  PIC 9(5) VALUE 0.
+       77  WS-SUB-COUNT                  PIC 9(5) VALUE 0.
+       77  WS-MUL-COUNT                  PIC 9(5) VALUE 0.
+       77  WS-DIV-COUNT                  PIC 9(5) VALUE 0.
+       77  WS-PCT-COUNT                  PIC 9(5) VALUE 0.
+       77  WS-MOD-COUNT                  PIC 9(5) VALUE 0.
+       77  WS-ADD-TOTAL                  PIC S9(7)V99 VALUE 0.
+       77  WS-SUB-TOTAL                  PIC S9(7)V99 VALUE 0.
+       77  WS-MUL-TOTAL                  PIC S9(7)V99 VALUE 0.
+       77  WS-DIV-TOTAL                  PIC S9(7)V99 VALUE 0.
+       77  WS-PCT-TOTAL                  PIC S9(7)V99 VALUE 0.
+       77  WS-MOD-TOTAL                  PIC S9(7)V99 VALUE 0.
+       77  WS-GRAND-TOTAL                PIC S9(7)V99 VALUE 0.
+
+       01  AUDIT-DETAIL-LINE.
+           05 AUDIT-NUM1                 PIC X(10).
+           05 FILLER                     PIC X(2) VALUE SPACES.
+           05 AUDIT-OPERATOR             PIC X.
+           05 FILLER                     PIC X(2) VALUE SPACES.
+           05 AUDIT-NUM2                 PIC X(10).
+           05 FILLER                     PIC X(2) VALUE SPACES.
+           05 AUDIT-REASON               PIC X(20).
+           05 FILLER                     PIC X(2) VALUE SPACES.
+           05 AUDIT-TIMESTAMP            PIC X(21).
+
+       01  RESULT-DETAIL-LINE.
+           05 RES-NUM1                  PIC X(10).
+           05 FILLER                    PIC X(2) VALUE SPACES.
+           05 RES-OPERATOR               PIC X.
+           05 FILLER                    PIC X(2) VALUE SPACES.
+           05 RES-NUM2                   PIC X(10).
+           05 FILLER                     PIC X(2) VALUE SPACES.
+           05 RES-EQUALS                 PIC X(2) VALUE "= ".
+           05 RES-RESULT                 PIC ZZZ,ZZZ,ZZZ.99-.
+
+       01  SUMMARY-DETAIL-LINE.
+           05 SUMM-OPERATOR-LABEL        PIC X(14).
+           05 SUMM-COUNT                 PIC ZZZZ9.
+           05 FILLER                     PIC X(2) VALUE SPACES.
+           05 SUMM-TOTAL                 PIC ZZZ,ZZZ,ZZZ.99-.
+
       * Ask the user to enter two numbers.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM DETERMINE-RUN-MODE.
+           PERFORM STAMP-RUN-HEADER.
+           DISPLAY RH-COMPANY-NAME "  RUN: " RH-RUN-DATE
+                " " RH-RUN-TIME.
+
+           IF BATCH-MODE
+               PERFORM BATCH-PROCESS-TRANSACTIONS
+           ELSE
+               PERFORM GET-AND-CALCULATE-INTERACTIVE
+           END-IF.
+
+           GOBACK.
+
+       DETERMINE-RUN-MODE.
+           MOVE SPACES TO WS-PARM-FIELD.
+           ACCEPT WS-PARM-FIELD FROM COMMAND-LINE.
+           IF WS-PARM-FIELD(1:5) = "BATCH"
+                     MOVE "B" TO WS-RUN-MODE
+           ELSE
+                     MOVE "I" TO WS-RUN-MODE.
+
+       STAMP-RUN-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RH-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RH-RUN-TIME.
+
+       BATCH-PROCESS-TRANSACTIONS.
+           MOVE "N" TO WS-EOF-TRANX.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN OUTPUT RESULTS-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF WS-TRANX-STATUS NOT = "00"
+                DISPLAY "UNABLE TO OPEN TRANSACTION-FILE - STATUS "
+                     WS-TRANX-STATUS
+           ELSE
+                PERFORM UNTIL NO-MORE-TRANX
+                    READ TRANSACTION-FILE
+                         AT END
+                              MOVE "Y" TO WS-EOF-TRANX
+                         NOT AT END
+                              PERFORM PROCESS-ONE-TRANSACTION
+                    END-READ
+                END-PERFORM
+                CLOSE TRANSACTION-FILE
+           END-IF.
+           PERFORM WRITE-BATCH-SUMMARY.
+           CLOSE RESULTS-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE ERROR-LOG-FILE.
+
+       PROCESS-ONE-TRANSACTION.
+           MOVE TRAN-NUM1-DIG TO WS-NUM1-DIG.
+           MOVE TRAN-NUM2-DIG TO WS-NUM2-DIG.
+           MOVE TRAN-OPERATOR TO WS-OPERATOR.
+           INSPECT WS-NUM1-DIG REPLACING ALL SPACES BY ZEROES.
+           INSPECT WS-NUM2-DIG REPLACING ALL SPACES BY ZEROES.
+           MOVE "N" TO WS-TRAN-REJECTED.
+           PERFORM VALIDATE-AND-CALCULATE.
+           IF TRAN-REJECTED
+                PERFORM WRITE-AUDIT-REJECT
+           ELSE
+                PERFORM WRITE-RESULT-LINE
+                PERFORM ACCUMULATE-CONTROL-TOTALS
+           END-IF.
+
+       ACCUMULATE-CONTROL-TOTALS.
+           ADD WS-RESULT TO WS-GRAND-TOTAL.
+           EVALUATE TRUE
+                 WHEN WS-ADD
+                      ADD 1 TO WS-ADD-COUNT
+                      ADD WS-RESULT TO WS-ADD-TOTAL
+                 WHEN WS-SUB
+                      ADD 1 TO WS-SUB-COUNT
+                      ADD WS-RESULT TO WS-SUB-TOTAL
+                 WHEN WS-MUL
+                      ADD 1 TO WS-MUL-COUNT
+                      ADD WS-RESULT TO WS-MUL-TOTAL
+                 WHEN WS-DIV
+                      ADD 1 TO WS-DIV-COUNT
+                      ADD WS-RESULT TO WS-DIV-TOTAL
+                 WHEN WS-PCT
+                      ADD 1 TO WS-PCT-COUNT
+                      ADD WS-RESULT TO WS-PCT-TOTAL
+                 WHEN WS-MOD
+                      ADD 1 TO WS-MOD-COUNT
+                      ADD WS-RESULT TO WS-MOD-TOTAL
+           END-EVALUATE.
+
+       WRITE-BATCH-SUMMARY.
+           MOVE "ADD TOTALS   " TO SUMM-OPERATOR-LABEL.
+           MOVE WS-ADD-COUNT TO SUMM-COUNT.
+           MOVE WS-ADD-TOTAL TO SUMM-TOTAL.
+           WRITE RESULT-LINE FROM SUMMARY-DETAIL-LINE.
+           MOVE "SUB TOTALS   " TO SUMM-OPERATOR-LABEL.
+           MOVE WS-SUB-COUNT TO SUMM-COUNT.
+           MOVE WS-SUB-TOTAL TO SUMM-TOTAL.
+           WRITE RESULT-LINE FROM SUMMARY-DETAIL-LINE.
+           MOVE "MUL TOTALS   " TO SUMM-OPERATOR-LABEL.
+           MOVE WS-MUL-COUNT TO SUMM-COUNT.
+           MOVE WS-MUL-TOTAL TO SUMM-TOTAL.
+           WRITE RESULT-LINE FROM SUMMARY-DETAIL-LINE.
+           MOVE "DIV TOTALS   " TO SUMM-OPERATOR-LABEL.
+           MOVE WS-DIV-COUNT TO SUMM-COUNT.
+           MOVE WS-DIV-TOTAL TO SUMM-TOTAL.
+           WRITE RESULT-LINE FROM SUMMARY-DETAIL-LINE.
+           MOVE "PCT TOTALS   " TO SUMM-OPERATOR-LABEL.
+           MOVE WS-PCT-COUNT TO SUMM-COUNT.
+           MOVE WS-PCT-TOTAL TO SUMM-TOTAL.
+           WRITE RESULT-LINE FROM SUMMARY-DETAIL-LINE.
+           MOVE "MOD TOTALS   " TO SUMM-OPERATOR-LABEL.
+           MOVE WS-MOD-COUNT TO SUMM-COUNT.
+           MOVE WS-MOD-TOTAL TO SUMM-TOTAL.
+           WRITE RESULT-LINE FROM SUMMARY-DETAIL-LINE.
+           MOVE "GRAND TOTAL  " TO SUMM-OPERATOR-LABEL.
+           COMPUTE SUMM-COUNT = WS-ADD-COUNT + WS-SUB-COUNT +
+                WS-MUL-COUNT + WS-DIV-COUNT + WS-PCT-COUNT +
+                WS-MOD-COUNT.
+           MOVE WS-GRAND-TOTAL TO SUMM-TOTAL.
+           WRITE RESULT-LINE FROM SUMMARY-DETAIL-LINE.
+           DISPLAY "BATCH COMPLETE - GRAND TOTAL: " WS-GRAND-TOTAL.
+
+       GET-AND-CALCULATE-INTERACTIVE.
+           OPEN OUTPUT AUDIT-FILE.
+           OPEN EXTEND ERROR-LOG-FILE.
            DISPLAY "PLEASE ENTER THE FIRST VALUE (-/+):".
            ACCEPT WS-NUM1-DIG.
            INSPECT WS-NUM1-DIG REPLACING ALL SPACES BY ZEROES.
            DISPLAY "PLEASE ENTER THE SECOND VALUE (-/+):".
            ACCEPT WS-NUM2-DIG.
            INSPECT WS-NUM2-DIG REPLACING ALL SPACES BY ZEROES.
-           DISPLAY "PLEASE CHOOSE AN OPERATOR (+, -, *, /):".
+           DISPLAY "PLEASE CHOOSE AN OPERATOR (+, -, *, /, "
+                "% PERCENT-OF, # MODULUS):".
            ACCEPT WS-OPERATOR.
+           MOVE "N" TO WS-TRAN-REJECTED.
+           PERFORM VALIDATE-AND-CALCULATE.
+           IF TRAN-REJECTED
+                PERFORM WRITE-AUDIT-REJECT
+                DISPLAY "TRANSACTION REJECTED - " WS-REJECT-REASON
+           ELSE
+                DISPLAY "RESULT: " WS-NE-RESULT
+           END-IF.
+           CLOSE AUDIT-FILE.
+           CLOSE ERROR-LOG-FILE.
 
       * Ask the user to choose which operator to use on the selected
       * user-entered data.
-
-                 IF WS-NUM1-DIG NOT IS NUMERIC OR WS-NUM2-DIG
-                           NOT IS NUMERIC
-                           DISPLAY "ENTER A VALID NUMBER."
-                 ELSE
-                  PERFORM UNTIL NOT WS-NUM-VALID
-                     EVALUATE TRUE
-                           WHEN WS-ADD
-                           ADD WS-NUM1-DIG TO WS-NUM2-DIG
-                                     GIVING WS-RESULT
-                           SUBTRACT WS-NUM1-DIG FROM WS-NUM2-DIG
-                                     GIVING WS-RESULT
-                           MULTIPLY WS-NUM1-DIG BY WS-NUM2-DIG
-                                     GIVING WS-RESULT
-                           DIVIDE WS-NUM1-DIG BY WS-NUM2-DIG
-                                     GIVING WS-RESULT
-                     END-EVALUATE
-                  END-PERFORM
-                  MOVE WS-RESULT TO WS-NE-RESULT
-                 END-IF.
+       VALIDATE-AND-CALCULATE.
+           MOVE WS-OPERATOR TO WS-NUMBER-OK.
+           IF WS-NUM1-DIG NOT IS NUMERIC OR WS-NUM2-DIG
+                     NOT IS NUMERIC
+                     DISPLAY "ENTER A VALID NUMBER."
+                     MOVE "INVALID NUMBER" TO WS-REJECT-REASON
+                     MOVE "Y" TO WS-TRAN-REJECTED
+           ELSE
+               IF WS-ADD OR WS-SUB OR WS-MUL OR WS-DIV
+                  OR WS-PCT OR WS-MOD
+                    MOVE WS-NUM1-DIG TO WS-NUM1-VALUE
+                    MOVE WS-NUM2-DIG TO WS-NUM2-VALUE
+                    PERFORM CALCULATE-THE-RESULT
+               ELSE
+                    DISPLAY "ENTER A VALID OPERATOR."
+                    MOVE "INVALID OPERATOR" TO WS-REJECT-REASON
+                    MOVE "Y" TO WS-TRAN-REJECTED
+               END-IF
+           END-IF.
 
       * Move the raw result to a formatted variable.
+       CALCULATE-THE-RESULT.
+           EVALUATE TRUE
+                 WHEN WS-ADD
+                      ADD WS-NUM1-VALUE TO WS-NUM2-VALUE
+                                GIVING WS-RESULT
+                 WHEN WS-SUB
+                      SUBTRACT WS-NUM1-VALUE FROM WS-NUM2-VALUE
+                                GIVING WS-RESULT
+                 WHEN WS-MUL
+                      MULTIPLY WS-NUM1-VALUE BY WS-NUM2-VALUE
+                                GIVING WS-RESULT
+                 WHEN WS-DIV
+                      DIVIDE WS-NUM1-VALUE BY WS-NUM2-VALUE
+                                GIVING WS-RESULT
+                           ON SIZE ERROR
+                                MOVE "DIVIDE BY ZERO"
+                                     TO WS-REJECT-REASON
+                                MOVE "Y" TO WS-TRAN-REJECTED
+                 WHEN WS-PCT
+                      COMPUTE WS-RESULT ROUNDED =
+                           (WS-NUM2-VALUE / WS-NUM1-VALUE) * 100
+                           ON SIZE ERROR
+                                MOVE "PCT BASE IS ZERO"
+                                     TO WS-REJECT-REASON
+                                MOVE "Y" TO WS-TRAN-REJECTED
+                 WHEN WS-MOD
+                      DIVIDE WS-NUM1-VALUE BY WS-NUM2-VALUE
+                                GIVING WS-DUMMY-QUOTIENT
+                                REMAINDER WS-RESULT
+                           ON SIZE ERROR
+                                MOVE "MODULUS BY ZERO"
+                                     TO WS-REJECT-REASON
+                                MOVE "Y" TO WS-TRAN-REJECTED
+           END-EVALUATE.
+           IF NOT TRAN-REJECTED
+                MOVE WS-RESULT TO WS-NE-RESULT.
+
+       WRITE-RESULT-LINE.
+           MOVE WS-NUM1-DIG TO RES-NUM1.
+           MOVE WS-OPERATOR TO RES-OPERATOR.
+           MOVE WS-NUM2-DIG TO RES-NUM2.
+           MOVE WS-RESULT TO RES-RESULT.
+           WRITE RESULT-LINE FROM RESULT-DETAIL-LINE.
+
+       WRITE-AUDIT-REJECT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE WS-NUM1-DIG TO AUDIT-NUM1.
+           MOVE WS-OPERATOR TO AUDIT-OPERATOR.
+           MOVE WS-NUM2-DIG TO AUDIT-NUM2.
+           MOVE WS-REJECT-REASON TO AUDIT-REASON.
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP.
+           WRITE AUDIT-LINE FROM AUDIT-DETAIL-LINE.
+           PERFORM LOG-ERROR-ENTRY.
 
-           DISPLAY "RESULT: " WS-NE-RESULT.
+       LOG-ERROR-ENTRY.
+           MOVE "DECMLDTA" TO EL-PROGRAM-NAME.
+           MOVE WS-TIMESTAMP TO EL-TIMESTAMP.
+           STRING WS-NUM1-DIG DELIMITED BY SIZE
+                WS-OPERATOR DELIMITED BY SIZE
+                WS-NUM2-DIG DELIMITED BY SIZE
+                INTO EL-INPUT-VALUE.
+           MOVE WS-REJECT-REASON TO EL-ERROR-TEXT.
+           WRITE ERROR-LOG-LINE FROM WS-ERROR-LOG-RECORD.
 
-       STOP RUN.
        END PROGRAM DECIMAL-DATA.
