@@ -0,0 +1,347 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODRECON.
+
+      * END-OF-DAY RECONCILIATION. READS THE OUTPUT FILES LEFT BY
+      * CMPINT01 (AMORTSKD), DECIMAL-DATA (RESULTS), INRANGE-01
+      * (RANGEEXC) AND MULT-06 (MULTAB), PLUS THE SHARED ERROR LOG
+      * (ERRLOG), AND WRITES ONE CONSOLIDATED BALANCING REPORT
+      * (RECONRPT) WITH RECORDS PROCESSED, EXCEPTIONS RAISED AND A
+      * GRAND TOTAL FOR EACH PROGRAM. RUN THIS AFTER ALL FOUR
+      * PROGRAMS HAVE FINISHED FOR THE DAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMORT-INPUT-FILE ASSIGN TO "AMORTSKD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AMORT-STATUS.
+
+           SELECT RESULTS-INPUT-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-STATUS.
+
+           SELECT EXCEPTION-INPUT-FILE ASSIGN TO "RANGEEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT MULTAB-INPUT-FILE ASSIGN TO "MULTAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MULTAB-STATUS.
+
+           SELECT ERROR-LOG-INPUT-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+
+           SELECT RECONCILIATION-REPORT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMORT-INPUT-FILE.
+       01  AMORT-LINE-IN                    PIC X(80).
+
+       FD  RESULTS-INPUT-FILE.
+       01  RESULTS-LINE-IN                  PIC X(80).
+
+       FD  EXCEPTION-INPUT-FILE.
+       01  EXCEPTION-LINE-IN                PIC X(80).
+
+       FD  MULTAB-INPUT-FILE.
+       01  MULTAB-LINE-IN                   PIC X(80).
+
+       FD  ERROR-LOG-INPUT-FILE.
+       01  ERROR-LOG-LINE-IN                PIC X(80).
+
+       FD  RECONCILIATION-REPORT.
+       01  RECON-REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY RUNHDR.
+       COPY ERRLOG.
+
+      * THE FIELD-LEVEL LAYOUTS BELOW MIRROR THE DETAIL-LINE RECORDS
+      * EACH SOURCE PROGRAM WRITES (AMORT-SCHEDULE-DETAIL IN CMPINT01,
+      * SUMMARY-DETAIL-LINE/RESULT-DETAIL-LINE IN DECIMAL-DATA,
+      * TABLE-REPORT-DETAIL IN MULT-06) SO THE FIXED COLUMNS CAN BE
+      * READ BACK OUT OF THE PRINT-IMAGE LINE THEY WERE WRITTEN AS.
+       01  AMORT-DETAIL-IN.
+           05 AD-ACCT-NUMBER             PIC 9(7).
+           05 FILLER                     PIC X(3).
+           05 AD-PERIOD                  PIC ZZ9.
+           05 FILLER                     PIC X(5).
+           05 AD-OPENING                 PIC ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER                     PIC X(3).
+           05 AD-INTEREST                PIC ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER                     PIC X(3).
+           05 AD-CLOSING                 PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  RESULTS-SUMMARY-IN.
+           05 RS-LABEL                   PIC X(14).
+           05 RS-COUNT                   PIC ZZZZ9.
+           05 FILLER                     PIC X(2).
+           05 RS-TOTAL                   PIC ZZZ,ZZZ,ZZZ.99-.
+
+       01  EXCEPTION-SUMMARY-IN.
+           05 SUMM-LABEL                 PIC X(14).
+           05 SUMM-PROCESSED             PIC ZZZZ9.
+           05 FILLER                     PIC X(2).
+           05 SUMM-REJECTED              PIC ZZZZ9.
+
+       01  MULTAB-DETAIL-IN.
+           05 MD-NUMBER                  PIC Z9.
+           05 FILLER                     PIC X(3).
+           05 MD-MULTIPLIER              PIC ZZ9.
+           05 FILLER                     PIC X(3).
+           05 MD-PRODUCT                 PIC ZZZ9.
+
+       01  RECON-DETAIL-LINE.
+           05 RD-PROGRAM-NAME             PIC X(10).
+           05 RD-RECORDS-LABEL            PIC X(18)
+                 VALUE "RECORDS PROCESSED:".
+           05 RD-RECORDS-PROCESSED        PIC ZZZ,ZZ9.
+           05 FILLER                      PIC X(4) VALUE SPACES.
+           05 RD-EXCEPTIONS-LABEL         PIC X(18)
+                 VALUE "EXCEPTIONS RAISED:".
+           05 RD-EXCEPTIONS-RAISED        PIC ZZZ,ZZ9.
+           05 FILLER                      PIC X(4) VALUE SPACES.
+           05 RD-TOTAL-LABEL              PIC X(12)
+                 VALUE "GRAND TOTAL:".
+           05 RD-GRAND-TOTAL              PIC ZZZ,ZZZ,ZZZ.99-.
+
+       77  WS-AMORT-STATUS               PIC XX.
+       77  WS-RESULTS-STATUS             PIC XX.
+       77  WS-EXCEPTION-STATUS           PIC XX.
+       77  WS-MULTAB-STATUS              PIC XX.
+       77  WS-ERRLOG-STATUS              PIC XX.
+       77  WS-RECON-STATUS               PIC XX.
+
+       77  WS-EOF                        PIC X VALUE "N".
+           88 NO-MORE-RECORDS            VALUE "Y".
+
+       77  WS-NUMERIC-VALUE              PIC S9(9)V99.
+
+       77  WS-CMPINT01-RECORDS          PIC 9(7) VALUE 0.
+       77  WS-CMPINT01-TOTAL            PIC S9(9)V99 VALUE 0.
+       77  WS-DECDATA-RECORDS           PIC 9(7) VALUE 0.
+       77  WS-DECDATA-TOTAL             PIC S9(9)V99 VALUE 0.
+       77  WS-INRANGE-RECORDS           PIC 9(7) VALUE 0.
+       77  WS-MULT06-RECORDS            PIC 9(7) VALUE 0.
+       77  WS-MULT06-TOTAL              PIC S9(9)V99 VALUE 0.
+
+       77  WS-CMPINT01-EXCEPTIONS       PIC 9(7) VALUE 0.
+       77  WS-DECDATA-EXCEPTIONS        PIC 9(7) VALUE 0.
+       77  WS-INRANGE-EXCEPTIONS        PIC 9(7) VALUE 0.
+       77  WS-MULT06-EXCEPTIONS         PIC 9(7) VALUE 0.
+       77  WS-TOTAL-EXCEPTIONS          PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM STAMP-RUN-HEADER.
+           OPEN OUTPUT RECONCILIATION-REPORT.
+           WRITE RECON-REPORT-LINE FROM WS-RUN-HEADER.
+
+           PERFORM READ-AMORT-FILE.
+           PERFORM READ-RESULTS-FILE.
+           PERFORM READ-EXCEPTION-FILE.
+           PERFORM READ-MULTAB-FILE.
+           PERFORM READ-ERROR-LOG-FILE.
+
+           PERFORM WRITE-RECONCILIATION-REPORT.
+           CLOSE RECONCILIATION-REPORT.
+
+           DISPLAY "END-OF-DAY RECONCILIATION COMPLETE - "
+                "TOTAL EXCEPTIONS: " WS-TOTAL-EXCEPTIONS.
+
+           GOBACK.
+
+       STAMP-RUN-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RH-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RH-RUN-TIME.
+
+       READ-AMORT-FILE.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT AMORT-INPUT-FILE.
+           IF WS-AMORT-STATUS NOT = "00"
+                DISPLAY "AMORTSKD NOT AVAILABLE - STATUS "
+                     WS-AMORT-STATUS "  CMPINT01 TOTALS WILL READ ZERO"
+           ELSE
+                PERFORM UNTIL NO-MORE-RECORDS
+                    READ AMORT-INPUT-FILE
+                         AT END
+                              MOVE "Y" TO WS-EOF
+                         NOT AT END
+                              IF AMORT-LINE-IN(1:7) IS NUMERIC
+                                   MOVE AMORT-LINE-IN TO AMORT-DETAIL-IN
+                                   ADD 1 TO WS-CMPINT01-RECORDS
+                                   MOVE AD-INTEREST TO
+                                        WS-NUMERIC-VALUE
+                                   ADD WS-NUMERIC-VALUE TO
+                                        WS-CMPINT01-TOTAL
+                              END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE AMORT-INPUT-FILE
+           END-IF.
+
+       READ-RESULTS-FILE.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT RESULTS-INPUT-FILE.
+           IF WS-RESULTS-STATUS NOT = "00"
+                DISPLAY "RESULTS NOT AVAILABLE - STATUS "
+                     WS-RESULTS-STATUS "  DECMLDTA TOTALS WILL READ "
+                     "ZERO"
+           ELSE
+                PERFORM UNTIL NO-MORE-RECORDS
+                    READ RESULTS-INPUT-FILE
+                         AT END
+                              MOVE "Y" TO WS-EOF
+                         NOT AT END
+                              MOVE RESULTS-LINE-IN TO RESULTS-SUMMARY-IN
+                              IF RESULTS-LINE-IN(1:1) IS ALPHABETIC
+                                   IF RS-LABEL(1:11) = "GRAND TOTAL"
+                                        MOVE RS-TOTAL TO
+                                             WS-DECDATA-TOTAL
+                                   END-IF
+                              ELSE
+                                   ADD 1 TO WS-DECDATA-RECORDS
+                              END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE RESULTS-INPUT-FILE
+           END-IF.
+
+       READ-EXCEPTION-FILE.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT EXCEPTION-INPUT-FILE.
+           IF WS-EXCEPTION-STATUS NOT = "00"
+                DISPLAY "RANGEEXC NOT AVAILABLE - STATUS "
+                     WS-EXCEPTION-STATUS "  INRANGE1 TOTALS WILL READ "
+                     "ZERO"
+           ELSE
+                PERFORM UNTIL NO-MORE-RECORDS
+                    READ EXCEPTION-INPUT-FILE
+                         AT END
+                              MOVE "Y" TO WS-EOF
+                         NOT AT END
+                              IF EXCEPTION-LINE-IN(1:6) = "TOTALS"
+                                   MOVE EXCEPTION-LINE-IN TO
+                                        EXCEPTION-SUMMARY-IN
+                                   MOVE SUMM-PROCESSED TO
+                                        WS-INRANGE-RECORDS
+                              ELSE
+                                   ADD 1 TO WS-INRANGE-EXCEPTIONS
+                              END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE EXCEPTION-INPUT-FILE
+           END-IF.
+
+       READ-MULTAB-FILE.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT MULTAB-INPUT-FILE.
+           IF WS-MULTAB-STATUS NOT = "00"
+                DISPLAY "MULTAB NOT AVAILABLE - STATUS "
+                     WS-MULTAB-STATUS "  MULT-06 TOTALS WILL READ ZERO"
+           ELSE
+                PERFORM UNTIL NO-MORE-RECORDS
+                    READ MULTAB-INPUT-FILE
+                         AT END
+                              MOVE "Y" TO WS-EOF
+                         NOT AT END
+                              IF MULTAB-LINE-IN(3:3) = " * "
+                                   MOVE MULTAB-LINE-IN TO
+                                        MULTAB-DETAIL-IN
+                                   ADD 1 TO WS-MULT06-RECORDS
+                                   MOVE MD-PRODUCT TO WS-NUMERIC-VALUE
+                                   ADD WS-NUMERIC-VALUE TO
+                                        WS-MULT06-TOTAL
+                              END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE MULTAB-INPUT-FILE
+           END-IF.
+
+       READ-ERROR-LOG-FILE.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT ERROR-LOG-INPUT-FILE.
+           IF WS-ERRLOG-STATUS NOT = "00"
+                DISPLAY "ERRLOG NOT AVAILABLE - STATUS "
+                     WS-ERRLOG-STATUS "  EXCEPTION COUNTS WILL READ "
+                     "ZERO"
+           ELSE
+                PERFORM UNTIL NO-MORE-RECORDS
+                    READ ERROR-LOG-INPUT-FILE
+                         AT END
+                              MOVE "Y" TO WS-EOF
+                         NOT AT END
+                              MOVE ERROR-LOG-LINE-IN TO
+                                   WS-ERROR-LOG-RECORD
+                              ADD 1 TO WS-TOTAL-EXCEPTIONS
+                              EVALUATE EL-PROGRAM-NAME
+                                  WHEN "CMPINT01"
+                                       ADD 1 TO WS-CMPINT01-EXCEPTIONS
+                                  WHEN "DECMLDTA"
+                                       ADD 1 TO WS-DECDATA-EXCEPTIONS
+                                  WHEN "INRANGE1"
+      * INRANGE-01's PER-PROGRAM EXCEPTION COUNT COMES FROM RANGEEXC'S
+      * OWN TRAILER ROW (READ-EXCEPTION-FILE), NOT FROM ERRLOG, SINCE
+      * RANGEEXC IS THE RICHER, AUTHORITATIVE EXCEPTION REPORT FOR
+      * THAT PROGRAM. STILL COUNTED TOWARD WS-TOTAL-EXCEPTIONS ABOVE.
+                                       CONTINUE
+                                  WHEN "MULT-06"
+                                       ADD 1 TO WS-MULT06-EXCEPTIONS
+                              END-EVALUATE
+                    END-READ
+                END-PERFORM
+                CLOSE ERROR-LOG-INPUT-FILE
+           END-IF.
+
+       WRITE-RECONCILIATION-REPORT.
+      * INRANGE-01's RECORDS-PROCESSED COMES FROM RANGEEXC's OWN
+      * TOTALS TRAILER (SUMM-PROCESSED = ACCEPTED + REJECTED), AND ITS
+      * EXCEPTIONS-RAISED COMES FROM COUNTING RANGEEXC's DETAIL ROWS -
+      * BOTH SOURCED FROM RANGEEXC ITSELF RATHER THAN ERRLOG, SINCE
+      * RANGEEXC IS THE RICHER, AUTHORITATIVE EXCEPTION REPORT FOR
+      * THAT PROGRAM. IT HAS NO MONETARY GRAND TOTAL TO REPORT (IT
+      * VALIDATES RANGES, NOT AMOUNTS).
+           MOVE "CMPINT01" TO RD-PROGRAM-NAME.
+           MOVE WS-CMPINT01-RECORDS TO RD-RECORDS-PROCESSED.
+           MOVE WS-CMPINT01-EXCEPTIONS TO RD-EXCEPTIONS-RAISED.
+           MOVE WS-CMPINT01-TOTAL TO RD-GRAND-TOTAL.
+           WRITE RECON-REPORT-LINE FROM RECON-DETAIL-LINE.
+
+           MOVE "DECMLDTA" TO RD-PROGRAM-NAME.
+           MOVE WS-DECDATA-RECORDS TO RD-RECORDS-PROCESSED.
+           MOVE WS-DECDATA-EXCEPTIONS TO RD-EXCEPTIONS-RAISED.
+           MOVE WS-DECDATA-TOTAL TO RD-GRAND-TOTAL.
+           WRITE RECON-REPORT-LINE FROM RECON-DETAIL-LINE.
+
+           MOVE "INRANGE1" TO RD-PROGRAM-NAME.
+           MOVE WS-INRANGE-RECORDS TO RD-RECORDS-PROCESSED.
+           MOVE WS-INRANGE-EXCEPTIONS TO RD-EXCEPTIONS-RAISED.
+           MOVE 0 TO RD-GRAND-TOTAL.
+           WRITE RECON-REPORT-LINE FROM RECON-DETAIL-LINE.
+
+           MOVE "MULT-06" TO RD-PROGRAM-NAME.
+           MOVE WS-MULT06-RECORDS TO RD-RECORDS-PROCESSED.
+           MOVE WS-MULT06-EXCEPTIONS TO RD-EXCEPTIONS-RAISED.
+           MOVE WS-MULT06-TOTAL TO RD-GRAND-TOTAL.
+           WRITE RECON-REPORT-LINE FROM RECON-DETAIL-LINE.
+
+           WRITE RECON-REPORT-LINE FROM SPACES.
+           MOVE SPACES TO RECON-REPORT-LINE.
+           STRING "TOTAL EXCEPTIONS ACROSS ALL PROGRAMS: "
+                DELIMITED BY SIZE
+                WS-TOTAL-EXCEPTIONS DELIMITED BY SIZE
+                INTO RECON-REPORT-LINE.
+           WRITE RECON-REPORT-LINE.
+
+       END PROGRAM EODRECON.
