@@ -5,30 +5,215 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. INRANGE-01.
+       PROGRAM-ID. INRANGE-01 IS INITIAL PROGRAM.
 
-      * ASKS USER FOR A NUMBER BETWEEN 10 AND 100 EXCLUSIVE AND PRINTS
-      * A MESSAGE IF THE ENTRY IS IN RANGE.
+      * ASKS USER FOR A NUMBER AND PRINTS A MESSAGE IF THE ENTRY IS IN
+      * RANGE. BATCH MODE (RUN WITH PARM "BATCH") LOADS THE LOW/HIGH
+      * BOUNDS FROM RANGE-PARAMETER-FILE AND EDITS EVERY RECORD ON
+      * RANGE-INPUT-FILE AGAINST THOSE BOUNDS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANGE-PARAMETER-FILE ASSIGN TO "RANGEPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT RANGE-INPUT-FILE ASSIGN TO "RANGEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "RANGEEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-LOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RANGE-PARAMETER-FILE.
+       01  RANGE-PARAMETER-RECORD.
+           05 PARM-LOW-BOUND                PIC 999.
+           05 PARM-HIGH-BOUND               PIC 999.
+
+       FD  RANGE-INPUT-FILE.
+       01  RANGE-INPUT-RECORD.
+           05 IN-THE-NUMBER                 PIC 999.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE                   PIC X(80).
+
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-LINE                   PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+       COPY RUNHDR.
+       COPY ERRLOG.
+
        01  THE-NUMBER      PIC 999.
+
+       77  WS-LOW-BOUND                 PIC 999 VALUE 10.
+       77  WS-HIGH-BOUND                PIC 999 VALUE 100.
+
+       77  WS-RUN-MODE                  PIC X VALUE "I".
+           88 BATCH-MODE                VALUE "B".
+           88 INTERACTIVE-MODE          VALUE "I".
+       77  WS-PARM-FIELD                PIC X(20).
+       77  WS-PARM-FILE-STATUS          PIC XX.
+       77  WS-PARM-LOAD-FAILED          PIC X VALUE "N".
+           88 PARM-LOAD-FAILED          VALUE "Y".
+       77  WS-INPUT-STATUS              PIC XX.
+       77  WS-EOF-INPUT                 PIC X VALUE "N".
+           88 NO-MORE-INPUT             VALUE "Y".
+       77  WS-EXCEPTION-STATUS          PIC XX.
+       77  WS-ERROR-LOG-STATUS          PIC XX.
+       77  WS-SEQUENCE-NO               PIC 9(5) VALUE 0.
+       77  WS-ACCEPTED-COUNT            PIC 9(5) VALUE 0.
+       77  WS-REJECTED-COUNT            PIC 9(5) VALUE 0.
+
+       01  EXCEPTION-DETAIL-LINE.
+           05 EXC-SEQUENCE-NO           PIC Z(4)9.
+           05 FILLER                    PIC X(2) VALUE SPACES.
+           05 EXC-VALUE                 PIC ZZ9.
+           05 FILLER                    PIC X(2) VALUE SPACES.
+           05 EXC-LOW-BOUND             PIC ZZ9.
+           05 FILLER                    PIC X(2) VALUE SPACES.
+           05 EXC-HIGH-BOUND            PIC ZZ9.
+
+      * TRAILER ROW, WRITTEN ONCE AT THE END OF THE RUN SO A READER OF
+      * RANGEEXC (INCLUDING EODRECON) CAN SEE HOW MANY RECORDS WERE
+      * ACTUALLY PROCESSED, NOT JUST HOW MANY WERE REJECTED. THE LABEL
+      * STARTS WITH A LETTER SO IT CAN BE TOLD APART FROM A DIGIT-LED
+      * EXCEPTION-DETAIL-LINE, THE SAME WAY DECIMAL-DATA'S TRAILER
+      * LINES ARE TOLD APART FROM ITS TRANSACTION DETAIL LINES.
+       01  EXCEPTION-SUMMARY-LINE.
+           05 SUMM-LABEL                PIC X(14) VALUE "TOTALS".
+           05 SUMM-PROCESSED            PIC ZZZZ9.
+           05 FILLER                    PIC X(2) VALUE SPACES.
+           05 SUMM-REJECTED             PIC ZZZZ9.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-                 PERFORM GET-THE-NUMBER.
-                 PERFORM CHECK-THE-NUMBER.
-            STOP RUN.
+                 PERFORM DETERMINE-RUN-MODE.
+                 PERFORM STAMP-RUN-HEADER.
+                 DISPLAY RH-COMPANY-NAME "  RUN: " RH-RUN-DATE
+                      " " RH-RUN-TIME.
+                 OPEN OUTPUT EXCEPTION-FILE.
+                 OPEN EXTEND ERROR-LOG-FILE.
+
+                 IF BATCH-MODE
+                           PERFORM LOAD-RANGE-PARAMETERS
+                           IF NOT PARM-LOAD-FAILED
+                                PERFORM BATCH-CHECK-RECORDS
+                           END-IF
+                 ELSE
+                           PERFORM GET-THE-NUMBER
+                           PERFORM CHECK-THE-NUMBER
+                 END-IF.
+
+                 PERFORM DISPLAY-CONTROL-TOTALS.
+                 PERFORM WRITE-EXCEPTION-SUMMARY.
+
+                 CLOSE EXCEPTION-FILE.
+                 CLOSE ERROR-LOG-FILE.
+
+            GOBACK.
+
+       DETERMINE-RUN-MODE.
+                 MOVE SPACES TO WS-PARM-FIELD.
+                 ACCEPT WS-PARM-FIELD FROM COMMAND-LINE.
+                 IF WS-PARM-FIELD(1:5) = "BATCH"
+                           MOVE "B" TO WS-RUN-MODE
+                 ELSE
+                           MOVE "I" TO WS-RUN-MODE.
+
+       STAMP-RUN-HEADER.
+                 MOVE FUNCTION CURRENT-DATE(1:8) TO RH-RUN-DATE.
+                 MOVE FUNCTION CURRENT-DATE(9:6) TO RH-RUN-TIME.
+
+       LOAD-RANGE-PARAMETERS.
+                 MOVE "N" TO WS-PARM-LOAD-FAILED.
+                 OPEN INPUT RANGE-PARAMETER-FILE.
+                 IF WS-PARM-FILE-STATUS NOT = "00"
+                           DISPLAY "UNABLE TO OPEN RANGE-PARAMETER-"
+                                "FILE - STATUS " WS-PARM-FILE-STATUS
+                           MOVE "Y" TO WS-PARM-LOAD-FAILED
+                 ELSE
+                           READ RANGE-PARAMETER-FILE
+                           IF WS-PARM-FILE-STATUS NOT = "00"
+                                DISPLAY "RANGE-PARAMETER-FILE IS EMPTY "
+                                     "OR UNREADABLE - STATUS "
+                                     WS-PARM-FILE-STATUS
+                                MOVE "Y" TO WS-PARM-LOAD-FAILED
+                           ELSE
+                                MOVE PARM-LOW-BOUND TO WS-LOW-BOUND
+                                MOVE PARM-HIGH-BOUND TO WS-HIGH-BOUND
+                           END-IF
+                           CLOSE RANGE-PARAMETER-FILE
+                 END-IF.
+
+       BATCH-CHECK-RECORDS.
+                 MOVE "N" TO WS-EOF-INPUT.
+                 OPEN INPUT RANGE-INPUT-FILE.
+                 IF WS-INPUT-STATUS NOT = "00"
+                           DISPLAY "UNABLE TO OPEN RANGE-INPUT-FILE "
+                                "- STATUS " WS-INPUT-STATUS
+                 ELSE
+                           PERFORM UNTIL NO-MORE-INPUT
+                                READ RANGE-INPUT-FILE
+                                     AT END
+                                          MOVE "Y" TO WS-EOF-INPUT
+                                     NOT AT END
+                                          MOVE IN-THE-NUMBER TO
+                                               THE-NUMBER
+                                          PERFORM CHECK-THE-NUMBER
+                                END-READ
+                           END-PERFORM
+                           CLOSE RANGE-INPUT-FILE
+                 END-IF.
 
        GET-THE-NUMBER.
-                 DISPLAY "ENTER A NUMBER GREATER THAN 10".
-                 DISPLAY "AND LESS THAN 100. (011-099)".
+                 DISPLAY "ENTER A NUMBER GREATER THAN " WS-LOW-BOUND.
+                 DISPLAY "AND LESS THAN " WS-HIGH-BOUND ".".
                  ACCEPT THE-NUMBER.
 
        CHECK-THE-NUMBER.
-                 IF THE-NUMBER > 10 AND THE-NUMBER < 100
+                 ADD 1 TO WS-SEQUENCE-NO.
+                 IF THE-NUMBER > WS-LOW-BOUND AND
+                    THE-NUMBER < WS-HIGH-BOUND
+                           ADD 1 TO WS-ACCEPTED-COUNT
                            DISPLAY "THE NUMBER IS IN RANGE."
                  ELSE
+                           ADD 1 TO WS-REJECTED-COUNT
+                           PERFORM WRITE-EXCEPTION-RECORD
                            DISPLAY "THE NUMBER IS OUT OF RANGE.".
+
+       DISPLAY-CONTROL-TOTALS.
+                 DISPLAY "ACCEPTED: " WS-ACCEPTED-COUNT
+                         "  REJECTED: " WS-REJECTED-COUNT.
+
+       WRITE-EXCEPTION-SUMMARY.
+                 MOVE "TOTALS" TO SUMM-LABEL.
+                 COMPUTE SUMM-PROCESSED =
+                      WS-ACCEPTED-COUNT + WS-REJECTED-COUNT.
+                 MOVE WS-REJECTED-COUNT TO SUMM-REJECTED.
+                 WRITE EXCEPTION-LINE FROM EXCEPTION-SUMMARY-LINE.
+
+       WRITE-EXCEPTION-RECORD.
+                 MOVE WS-SEQUENCE-NO TO EXC-SEQUENCE-NO.
+                 MOVE THE-NUMBER TO EXC-VALUE.
+                 MOVE WS-LOW-BOUND TO EXC-LOW-BOUND.
+                 MOVE WS-HIGH-BOUND TO EXC-HIGH-BOUND.
+                 WRITE EXCEPTION-LINE FROM EXCEPTION-DETAIL-LINE.
+                 PERFORM LOG-ERROR-ENTRY.
+
+       LOG-ERROR-ENTRY.
+                 MOVE "INRANGE1" TO EL-PROGRAM-NAME.
+                 MOVE FUNCTION CURRENT-DATE TO EL-TIMESTAMP.
+                 MOVE THE-NUMBER TO EL-INPUT-VALUE.
+                 MOVE "OUT OF RANGE" TO EL-ERROR-TEXT.
+                 WRITE ERROR-LOG-LINE FROM WS-ERROR-LOG-RECORD.
        END PROGRAM INRANGE-01.
