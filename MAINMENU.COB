@@ -0,0 +1,51 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINMENU.
+
+      * NUMBERED MENU DRIVER. CALLS CMPINT01, DECIMAL-DATA, INRANGE-01
+      * AND MULT-06 AS SUBPROGRAMS AND RETURNS TO THE MENU AFTER EACH
+      * ONE FINISHES.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-MENU-CHOICE               PIC 9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+                 MOVE 0 TO WS-MENU-CHOICE.
+                 PERFORM DISPLAY-MENU-AND-SELECT
+                           UNTIL WS-MENU-CHOICE = 5.
+
+                 STOP RUN.
+
+       DISPLAY-MENU-AND-SELECT.
+                 DISPLAY "  ".
+                 DISPLAY "1. COMPOUND INTEREST CALCULATOR".
+                 DISPLAY "2. DECIMAL DATA CALCULATOR".
+                 DISPLAY "3. IN-RANGE VALIDATOR".
+                 DISPLAY "4. MULTIPLICATION TABLE".
+                 DISPLAY "5. EXIT".
+                 DISPLAY "ENTER YOUR CHOICE (1-5)?".
+                 ACCEPT WS-MENU-CHOICE.
+
+                 EVALUATE WS-MENU-CHOICE
+                       WHEN 1
+                            CALL "CMPINT01"
+                       WHEN 2
+                            CALL "DECIMAL-DATA"
+                       WHEN 3
+                            CALL "INRANGE-01"
+                       WHEN 4
+                            CALL "MULT-06"
+                       WHEN 5
+                            CONTINUE
+                       WHEN OTHER
+                            DISPLAY "INVALID CHOICE"
+                 END-EVALUATE.
+
+       END PROGRAM MAINMENU.
