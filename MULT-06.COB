@@ -5,16 +5,65 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. MULT-06.
+       PROGRAM-ID. MULT-06 IS INITIAL PROGRAM.
 
       * THIS PROGRAM ASKS THE USER FOR A NUMBER FO A MULTIPLICATION
       * TABLE, AND A TABLE SIZE AND THEN DISPLAYS A TABLE FOR THAT
       * NUMBER TIMES THE VALUES 1 THROUGH HOW-MANY USING PERFORM VARYING
       * UNTIL.
 
+      * THE TABLE IS ALSO WRITTEN AS A PAGINATED PRINT-IMAGE REPORT
+      * (MULTAB) WITH A RUN-DATE/TABLE-NUMBER/PAGE-NUMBER HEADING ON
+      * EACH PAGE, 15 DETAIL LINES PER PAGE.
+
+      * BATCH MODE (RUN WITH PARM "BATCH") LOADS THE TABLE NUMBER AND
+      * ENTRY COUNT FROM TABLE-PARAMETER-FILE INSTEAD OF PROMPTING FOR
+      * THEM, SO THIS CAN RUN UNATTENDED.
+
+      * INTERACTIVE RUNS CAN ALSO OPT TO EXPORT THE SAME NUMBER/
+      * MULTIPLIER/PRODUCT VALUES AS COMMA-DELIMITED RECORDS TO
+      * CSV-EXPORT-FILE (MULTCSV) FOR PULLING INTO A SPREADSHEET.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE-REPORT ASSIGN TO "MULTAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT TABLE-PARAMETER-FILE ASSIGN TO "MULTPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT CSV-EXPORT-FILE ASSIGN TO "MULTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TABLE-REPORT.
+       01  TABLE-REPORT-LINE                PIC X(80).
+
+       FD  TABLE-PARAMETER-FILE.
+       01  TABLE-PARAMETER-RECORD.
+           05 PARM-TABLE-NUMBER             PIC 99.
+           05 PARM-HOW-MANY                 PIC 99.
+
+       FD  CSV-EXPORT-FILE.
+       01  CSV-EXPORT-LINE                  PIC X(30).
+
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-LINE                   PIC X(80).
+
        WORKING-STORAGE SECTION.
+
+       COPY RUNHDR.
+       COPY ERRLOG.
+
        01  THE-NUMBER      PIC 99.
        01  THE-MULTIPLIER  PIC 999.
        01  THE-PRODUCT     PIC 9999.
@@ -22,27 +71,154 @@
        01  SCREEN-LINES    PIC 99.
        01  A-DUMMY         PIC X.
 
+       77  ENTRY-OK                    PIC X.
+       77  ENTRY-FIELD                 PIC ZZZZZ.
+
+       77  WS-REPORT-STATUS             PIC XX.
+       77  WS-PAGE-NUMBER               PIC 99 VALUE 0.
+
+       77  WS-RUN-MODE                  PIC X VALUE "I".
+           88 BATCH-MODE                VALUE "B".
+           88 INTERACTIVE-MODE          VALUE "I".
+       77  WS-PARM-FIELD                PIC X(20).
+       77  WS-PARM-FILE-STATUS          PIC XX.
+       77  WS-PARM-LOAD-FAILED          PIC X VALUE "N".
+           88 PARM-LOAD-FAILED          VALUE "Y".
+       77  WS-CSV-STATUS                PIC XX.
+       77  WS-ERROR-LOG-STATUS          PIC XX.
+
+       77  WS-CSV-EXPORT                PIC X VALUE "N".
+           88 CSV-EXPORT-WANTED         VALUE "Y".
+
+       01  TABLE-REPORT-HEADING.
+           05 HDG-LABEL                 PIC X(12) VALUE "RUN DATE: ".
+           05 HDG-RUN-DATE              PIC 9(8).
+           05 FILLER                    PIC X(4) VALUE SPACES.
+           05 FILLER                    PIC X(7) VALUE "TABLE: ".
+           05 HDG-TABLE-NUMBER          PIC Z9.
+           05 FILLER                    PIC X(4) VALUE SPACES.
+           05 FILLER                    PIC X(6) VALUE "PAGE: ".
+           05 HDG-PAGE-NUMBER           PIC Z9.
+
+       01  TABLE-REPORT-DETAIL.
+           05 DTL-NUMBER                PIC Z9.
+           05 FILLER                    PIC X(3) VALUE " * ".
+           05 DTL-MULTIPLIER            PIC ZZ9.
+           05 FILLER                    PIC X(3) VALUE " = ".
+           05 DTL-PRODUCT               PIC ZZZ9.
+
+       01  CSV-DETAIL-LINE.
+           05 CSV-NUMBER                PIC 99.
+           05 FILLER                    PIC X VALUE ",".
+           05 CSV-MULTIPLIER            PIC 999.
+           05 FILLER                    PIC X VALUE ",".
+           05 CSV-PRODUCT               PIC 9999.
+
        PROCEDURE DIVISION.
       * LEVEL 1 ROUTINES
 
        MAIN-PROCEDURE.
 
            PERFORM PROGRAM-INITIALIZATION.
-           PERFORM GET-TABLE-DATA.
-           PERFORM DISPLAY-THE-TABLE.
+           PERFORM DETERMINE-RUN-MODE.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF BATCH-MODE
+               PERFORM LOAD-TABLE-PARAMETERS
+           ELSE
+               PERFORM GET-TABLE-DATA
+           END-IF.
+           OPEN OUTPUT TABLE-REPORT.
+           IF CSV-EXPORT-WANTED
+               OPEN OUTPUT CSV-EXPORT-FILE
+           END-IF.
+           IF NOT PARM-LOAD-FAILED
+               PERFORM DISPLAY-THE-TABLE
+           END-IF.
+           CLOSE TABLE-REPORT.
+           CLOSE ERROR-LOG-FILE.
+           IF CSV-EXPORT-WANTED
+               CLOSE CSV-EXPORT-FILE
+           END-IF.
 
-            STOP RUN.
+            GOBACK.
 
        PROGRAM-INITIALIZATION.
       * NO LONGER NEEDED - MOVE 0 TO THE-MULTIPLIER.
                  MOVE 0 TO SCREEN-LINES.
+                 MOVE 0 TO WS-PAGE-NUMBER.
+                 MOVE FUNCTION CURRENT-DATE(1:8) TO RH-RUN-DATE.
+                 MOVE FUNCTION CURRENT-DATE(9:6) TO RH-RUN-TIME.
+
+       DETERMINE-RUN-MODE.
+                 MOVE SPACES TO WS-PARM-FIELD.
+                 ACCEPT WS-PARM-FIELD FROM COMMAND-LINE.
+                 IF WS-PARM-FIELD(1:5) = "BATCH"
+                           MOVE "B" TO WS-RUN-MODE
+                 ELSE
+                           MOVE "I" TO WS-RUN-MODE.
+
+       LOAD-TABLE-PARAMETERS.
+                 OPEN INPUT TABLE-PARAMETER-FILE.
+                 IF WS-PARM-FILE-STATUS NOT = "00"
+                           DISPLAY "UNABLE TO OPEN TABLE-PARAMETER-"
+                                "FILE - STATUS " WS-PARM-FILE-STATUS
+                           MOVE "Y" TO WS-PARM-LOAD-FAILED
+                 ELSE
+                           READ TABLE-PARAMETER-FILE
+                           IF WS-PARM-FILE-STATUS NOT = "00"
+                                DISPLAY "TABLE-PARAMETER-FILE IS EMPTY "
+                                     "OR UNREADABLE - STATUS "
+                                     WS-PARM-FILE-STATUS
+                                MOVE "Y" TO WS-PARM-LOAD-FAILED
+                           ELSE
+                                MOVE PARM-TABLE-NUMBER TO THE-NUMBER
+                                MOVE PARM-HOW-MANY TO HOW-MANY
+                           END-IF
+                           CLOSE TABLE-PARAMETER-FILE
+                 END-IF.
 
        GET-TABLE-DATA.
-           DISPLAY "WHICH MULTIPLICATION TABLE (01-99)?".
-           ACCEPT THE-NUMBER.
+                 PERFORM GET-THE-NUMBER.
+                 PERFORM GET-THE-HOW-MANY.
+                 PERFORM GET-THE-EXPORT-OPTION.
 
-           DISPLAY "HOW MANY ENTRIES WOULD YOU LIKE (01-99)?".
-           ACCEPT HOW-MANY.
+       GET-THE-EXPORT-OPTION.
+                 DISPLAY "EXPORT TABLE TO CSV (Y/N)?".
+                 ACCEPT WS-CSV-EXPORT.
+
+       GET-THE-NUMBER.
+                 MOVE "N" TO ENTRY-OK.
+                 PERFORM ENTER-THE-NUMBER
+                           UNTIL ENTRY-OK = "Y".
+
+       ENTER-THE-NUMBER.
+                 DISPLAY "WHICH MULTIPLICATION TABLE (01-99)?".
+                 ACCEPT ENTRY-FIELD.
+                 IF ENTRY-FIELD < 1 OR ENTRY-FIELD > 99
+                           DISPLAY "INVALID ENTRY"
+                           MOVE ENTRY-FIELD TO EL-INPUT-VALUE
+                           MOVE "INVALID TABLE NUMBER" TO EL-ERROR-TEXT
+                           PERFORM LOG-ERROR-ENTRY
+                 ELSE
+                           MOVE ENTRY-FIELD TO THE-NUMBER
+                           MOVE "Y" TO ENTRY-OK.
+
+       GET-THE-HOW-MANY.
+                 MOVE "N" TO ENTRY-OK.
+                 PERFORM ENTER-THE-HOW-MANY
+                           UNTIL ENTRY-OK = "Y".
+
+       ENTER-THE-HOW-MANY.
+                 DISPLAY "HOW MANY ENTRIES WOULD YOU LIKE (01-99)?".
+                 ACCEPT ENTRY-FIELD.
+                 IF ENTRY-FIELD < 1 OR ENTRY-FIELD > 99
+                           DISPLAY "INVALID ENTRY"
+                           MOVE ENTRY-FIELD TO EL-INPUT-VALUE
+                           MOVE "INVALID ENTRY COUNT" TO EL-ERROR-TEXT
+                           PERFORM LOG-ERROR-ENTRY
+                 ELSE
+                           MOVE ENTRY-FIELD TO HOW-MANY
+                           MOVE "Y" TO ENTRY-OK.
 
        DISPLAY-THE-TABLE.
                  DISPLAY "THE " THE-NUMBER "`s TABLE IS:".
@@ -53,16 +229,42 @@
 
       * LEVEL 3 ROUTINES
        CALCULATE-AND-DISPLAY.
-                 IF SCREEN-LINES = 15
-                           DISPLAY "PRESS ENTER TO CONTINUE..."
-                           ACCEPT A-DUMMY
+                 IF SCREEN-LINES = 0 OR SCREEN-LINES = 15
+                           PERFORM WRITE-REPORT-HEADING
                            MOVE 0 TO SCREEN-LINES.
 
                  COMPUTE THE-PRODUCT = THE-NUMBER * THE-MULTIPLIER.
                  DISPLAY THE-NUMBER " * " THE-MULTIPLIER " = "
                            THE-PRODUCT.
 
+                 MOVE THE-NUMBER TO DTL-NUMBER.
+                 MOVE THE-MULTIPLIER TO DTL-MULTIPLIER.
+                 MOVE THE-PRODUCT TO DTL-PRODUCT.
+                 WRITE TABLE-REPORT-LINE FROM TABLE-REPORT-DETAIL.
+
+                 IF CSV-EXPORT-WANTED
+                     MOVE THE-NUMBER TO CSV-NUMBER
+                     MOVE THE-MULTIPLIER TO CSV-MULTIPLIER
+                     MOVE THE-PRODUCT TO CSV-PRODUCT
+                     WRITE CSV-EXPORT-LINE FROM CSV-DETAIL-LINE
+                 END-IF.
+
                  ADD 1 TO SCREEN-LINES.
 
+       WRITE-REPORT-HEADING.
+                 ADD 1 TO WS-PAGE-NUMBER.
+                 MOVE RH-RUN-DATE TO HDG-RUN-DATE.
+                 MOVE THE-NUMBER TO HDG-TABLE-NUMBER.
+                 MOVE WS-PAGE-NUMBER TO HDG-PAGE-NUMBER.
+                 IF WS-PAGE-NUMBER > 1
+                           WRITE TABLE-REPORT-LINE FROM SPACES.
+                 WRITE TABLE-REPORT-LINE FROM WS-RUN-HEADER.
+                 WRITE TABLE-REPORT-LINE FROM TABLE-REPORT-HEADING.
+                 WRITE TABLE-REPORT-LINE FROM SPACES.
+
+       LOG-ERROR-ENTRY.
+                 MOVE "MULT-06" TO EL-PROGRAM-NAME.
+                 MOVE FUNCTION CURRENT-DATE TO EL-TIMESTAMP.
+                 WRITE ERROR-LOG-LINE FROM WS-ERROR-LOG-RECORD.
 
        END PROGRAM MULT-06.
